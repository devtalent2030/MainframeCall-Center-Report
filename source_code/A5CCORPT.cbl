@@ -11,28 +11,102 @@
            select emp-file
                assign to INFILE
                organization is sequential.
+      *
+           select opr-master-file
+               assign to OPRMAST
+               organization is indexed
+               access mode is random
+               record key is opr-rec-num
+               file status is ws-opr-file-status.
       *
            select report-file
                assign to RPTFILE
                organization is sequential.
+      *
+      *pipe-delimited extract - one row per operator per month -
+      *for loading straight into a spreadsheet or BI tool
+           select extract-file
+               assign to EXTRACT
+               organization is sequential.
+      *
+      *restart/checkpoint file - may not exist on a fresh run, so
+      *this run can tell a first run from a resume apart
+           select optional restart-file
+               assign to RESTART
+               organization is sequential
+               file status is ws-restart-file-status.
       *
        data division.
        file section.
       *
        fd emp-file
            data record is emp-rec
-           record contains 51 characters.
+           record contains 111 characters.
       *
        01 emp-rec.
            05 emp-rec-num              pic x(3).
-           05 emp-rec-name             pic x(12).
-           05 emp-rec-calls            pic 999 occurs 12 times.
+      *calls broken down by type per month - inbound, outbound and
+      *transfer are staffed and billed differently so they are kept
+      *as three separate counts rather than one combined figure
+           05 emp-rec-month-calls      occurs 12 times.
+                10 emp-rec-calls-inbound    pic 999.
+                10 emp-rec-calls-outbound   pic 999.
+                10 emp-rec-calls-transfer   pic 999.
+      *
+      *trailer record appended to INFILE by the extract job - same
+      *111-character slot as emp-rec, marked by emp-trailer-marker so
+      *200-read-input-file can tell it apart from a data record; record
+      *count and hash total are reconciled against what was actually
+      *read before the report is trusted
+       01 emp-trailer-rec redefines emp-rec.
+           05 emp-trailer-marker       pic x(3).
+           05 emp-trailer-record-count pic 9(6).
+           05 emp-trailer-hash-total   pic 9(8).
+           05 filler                  pic x(94).
+      *
+      *operator master - name & department lookup, keyed on
+      *operator number, decoupled from the monthly calls feed
+       fd opr-master-file
+           data record is opr-rec.
+      *
+       01 opr-rec.
+           05 opr-rec-num               pic x(3).
+           05 opr-rec-name              pic x(12).
+           05 opr-rec-dept              pic x(4).
       *
        fd report-file
            data record is report-line
            record contains 132 characters.
       *
        01 report-line                  pic x(132).
+      *
+       fd extract-file
+           data record is extract-rec.
+      *
+       01 extract-rec                  pic x(64).
+      *
+      *restart/checkpoint snapshot - last operator number processed
+      *plus the in-flight totals needed to resume without reprocessing
+       fd restart-file
+           data record is restart-rec
+           record contains 451 characters.
+      *
+       01 restart-rec.
+           05 restart-last-num             pic x(3).
+           05 restart-record-count         pic 9(5).
+           05 restart-grand-total          pic 9(8).
+           05 restart-valid-record-count   pic 9(5).
+           05 restart-total-no-calls       pic 9(5).
+           05 restart-month-zero-calls     pic 9(5).
+           05 restart-total-mth-calls      pic 9(6) occurs 12 times.
+           05 restart-total-mth-ops        pic 9(6) occurs 12 times.
+           05 restart-zero-calls-month     pic 9(5) occurs 12 times.
+           05 restart-total-mth-calls-inbound
+                                            pic 9(6) occurs 12 times.
+           05 restart-total-mth-calls-outbound
+                                            pic 9(6) occurs 12 times.
+           05 restart-total-mth-calls-transfer
+                                            pic 9(6) occurs 12 times.
       *
        working-storage section.
       *
@@ -42,6 +116,7 @@
           05 filler                             pic x(132).
        01 ws-constants.
            05 ws-number-of-months               pic 99   value 12.
+           05 ws-trailer-marker-value           pic x(3) value "TRL".
            05 ws-month-names                    pic x(36)
                 value "JULAUGSEPOCTNOVDECJANFEBMARAPRMAYJUN".
                 05 ws-month-literals redefines
@@ -55,13 +130,47 @@
            88 ws-end-of-file                    value "y".
       *
        01 ws-totals.
-           05 ws-grand-total           pic 9(5) value 0.
+           05 ws-grand-total           pic 9(8) value 0.
+      *every record's calls, valid or not - exception records are
+      *skipped out of ws-grand-total, but the trailer hash the
+      *extract job wrote covers every record it put on the feed, so
+      *the trailer reconciliation below has to check against this
+      *figure instead, not the post-validation grand total
+           05 ws-raw-grand-total       pic 9(8) value 0.
+      *records that passed input validation and were actually folded
+      *into the monthly totals - ws-number-of-records counts every
+      *physical record read off the feed, exceptions included, so
+      *the "months with no calls" check below has to compare against
+      *this figure instead or a feed with any exception on it can
+      *never show a zero-calls month even when every valid record
+      *for that month genuinely had none
+           05 ws-valid-record-count    pic 9(5) value 0.
            05 ws-emp-total             pic 9(5) value 0.
            05 ws-total-no-calls        pic 9(5) value 0.
            05 ws-month-zero-calls      pic 9(5) value 0.
-           05 ws-total-mth-calls       pic 9(6) occurs 12 times.
-           05 ws-total-mth-ops         pic 9(6) occurs 12 times.
-           05 ws-avg-mth-calls         pic 9(6) occurs 12 times.
+           05 ws-total-mth-calls       pic 9(6) occurs 12 times
+                                            value zeros.
+           05 ws-total-mth-ops         pic 9(6) occurs 12 times
+                                            value zeros.
+           05 ws-avg-mth-calls         pic 9(6) occurs 12 times
+                                            value zeros.
+      *company-wide monthly totals/averages, broken down by call type
+           05 ws-total-mth-calls-inbound   pic 9(6) occurs 12 times
+                                            value zeros.
+           05 ws-total-mth-calls-outbound  pic 9(6) occurs 12 times
+                                            value zeros.
+           05 ws-total-mth-calls-transfer  pic 9(6) occurs 12 times
+                                            value zeros.
+           05 ws-avg-mth-calls-inbound     pic 9(6) occurs 12 times
+                                            value zeros.
+           05 ws-avg-mth-calls-outbound    pic 9(6) occurs 12 times
+                                            value zeros.
+           05 ws-avg-mth-calls-transfer    pic 9(6) occurs 12 times
+                                            value zeros.
+      *one operator's year-to-date totals, broken down by call type
+           05 ws-emp-total-inbound     pic 9(5) value 0.
+           05 ws-emp-total-outbound    pic 9(5) value 0.
+           05 ws-emp-total-transfer    pic 9(5) value 0.
       *
        01 ws-name-line.
            05 filler                   pic x(5)
@@ -128,6 +237,7 @@
            05 filler                   pic x(3) value spaces.
            05 filler                   pic x(3) value 'Rem'.
            05 filler                   pic x(3) value spaces.
+           05 filler                   pic x(4) value 'Dept'.
 
       *
        01 ws-heading-line2.
@@ -139,10 +249,16 @@
                value spaces.
       *
        01 ws-detail-line.
-           05 filler                   pic x(4)
+           05 filler                   pic x(1)
                value spaces.
+      *blank except on the ranked variant of the report, where it
+      *carries the operator's rank by total/average calls - widened
+      *to 5 digits to match ws-ranking-entry's 10,000-entry capacity
+           05 ws-detail-line-rank      pic zzzz9.
+           05 ws-detail-line-rank-text redefines
+              ws-detail-line-rank      pic x(5).
            05 ws-detail-line-num       pic x(3).
-           05 filler                   pic x(6)
+           05 filler                   pic x(4)
                value spaces.
            05 ws-detail-line-name      pic x(12).
            05 filler                   pic x(1)
@@ -162,39 +278,93 @@
            05 filler                   pic x(3)
                value spaces.
            05 ws-detail-line-rem       pic z9.99.
-           05 filler                   pic x(84)
+           05 filler                   pic x(2)
+               value spaces.
+           05 ws-detail-line-dept      pic x(4).
+           05 filler                   pic x(78)
+               value spaces.
+      *
+      *one of these prints under each operator's combined detail line,
+      *once per call type - same month columns as ws-detail-line so
+      *the breakdown lines up underneath the combined figure above it
+       01 ws-type-detail-line.
+           05 filler                   pic x(4)
+               value spaces.
+           05 ws-type-detail-line-label pic x(9).
+           05 filler                   pic x(13)
+               value spaces.
+           05 ws-type-detail-line-months-table  occurs 12 times.
+                10 ws-type-detail-line-months   pic zz9.
+                10 filler                       pic x(3)
+                    value spaces.
+           05 filler                   pic x(1)
+               value spaces.
+           05 ws-type-detail-line-total pic zzzz9.
+           05 filler                   pic x(1)
+               value spaces.
+           05 ws-type-detail-line-avg  pic zzzz9.
+           05 filler                   pic x(22)
                value spaces.
       *
 
+      *the six-digit count needs the whole 6-byte month slot with no
+      *separator left over, so the leading margin below is shrunk by
+      *3 bytes (4 down to 1) to pull the table 3 bytes to the left -
+      *that lands each month's units digit on the same byte as the
+      *units digit of ws-detail-line-months above it, instead of one
+      *slot-width to the right of it
        01 ws-month-ops-line.
-           05 filler                   pic x(4)
+           05 filler                   pic x(1)
                value spaces.
            05 filler                   pic x(20)
                 value "Operators with calls".
-           05 filler                   pic x(4)
+           05 filler                   pic x(2)
+               value spaces.
+           05 ws-monthly-operators-table   occurs 12 times.
+                10 ws-monthly-operators    pic zzzzz9.
+           05 filler                   pic x(37)
                value spaces.
-      *    05 ws-monthly-operators
-      *         pic 9(5) occurs 12 times value zeros.
 
        01 ws-month-totals-line.
-           05 filler                   pic x(4)
+           05 filler                   pic x(1)
                value spaces.
            05 filler                   pic x(6)
                 value "Totals".
            05 filler                   pic x(16)
                value spaces.
-      *    05 ws-monthly-totals
-      *         pic 9(6) occurs 12 times value zeros.
+           05 ws-monthly-totals-table      occurs 12 times.
+                10 ws-monthly-totals       pic zzzzz9.
+           05 filler                   pic x(37)
+               value spaces.
 
        01 ws-month-averages-line.
-           05 filler                   pic x(4)
+           05 filler                   pic x(1)
                value spaces.
            05 filler                   pic x(8)
                 value "Averages".
            05 filler                   pic x(14)
                value spaces.
-      *    05 ws-monthly-averages
-      *         pic 9(3) occurs 12 times value zeros.
+           05 ws-monthly-averages-table     occurs 12 times.
+                10 ws-monthly-averages     pic zzzzz9.
+           05 filler                   pic x(37)
+               value spaces.
+
+      *one of these prints under the combined Totals line and again
+      *under the combined Averages line, once per call type, so the
+      *company-wide monthly figures show the mix the same way the
+      *per-operator detail lines do
+      *leading margin shrunk by 3 bytes for the same reason as
+      *ws-month-ops-line/totals/averages above - pulls the table 3
+      *bytes left so the packed 6-digit count lands its units digit
+      *on the same byte as ws-detail-line-months above it
+       01 ws-type-monthly-line.
+           05 filler                   pic x(1)
+               value spaces.
+           05 ws-type-monthly-line-label   pic x(22).
+           05 ws-type-monthly-line-table   occurs 12 times.
+                10 ws-type-monthly-line-count  pic zzzzz9.
+           05 filler                   pic x(37)
+               value spaces.
 
 
        01 ws-total-line1.
@@ -222,9 +392,9 @@
                value spaces.
            05 filler                   pic x(35)
                value "Overall total calls:               ".
-      *               ----+----1----+----2----+----3----+
-           05 ws-total-line-calls      pic zzzz9.
-           05 filler                   pic x(86)
+      *               ----+----1----+----2----+----3----+----
+           05 ws-total-line-calls      pic zzzzzzz9.
+           05 filler                   pic x(83)
                value spaces.
 
        01 ws-counters.
@@ -241,21 +411,289 @@
            05 ws-zero-calls-month
                 pic 9(5) occurs 12 times value zeros.
 
+      *operator master lookup result for the operator number
+      *currently being processed
+       01 ws-opr-lookup.
+           05 ws-opr-name               pic x(12).
+           05 ws-opr-dept               pic x(4).
+           05 ws-opr-file-status        pic xx.
+               88 ws-opr-found                value "00".
+               88 ws-opr-not-found             value "23".
+
+      *restart/checkpoint control - every ws-checkpoint-interval
+      *records a snapshot goes to the restart file so a large roster
+      *doesn't have to be reprocessed from record 1 after an abend
+       01 ws-restart-control.
+           05 ws-restart-file-status    pic xx.
+           05 ws-checkpoint-interval    pic 9(5) value 1000.
+           05 ws-is-restart-run         pic x    value 'N'.
+               88 ws-restart-run                 value 'Y'.
+           05 ws-restart-eof-flag       pic x    value 'N'.
+               88 ws-restart-end-of-file         value 'Y'.
+      *a restart file can exist (file status "00" on open) and still
+      *hold zero records - pre-allocated by ops, or a run that
+      *abended before its first checkpoint interval. Counting the
+      *records actually read below is what tells a genuine resume
+      *apart from that case, rather than trusting the open alone
+           05 ws-restart-recs-read      pic 9(5) value 0.
+           05 ws-fast-forward-sub       pic 9(5) value 0.
+           05 ws-checkpoint-quotient    pic 9(5) value 0.
+           05 ws-checkpoint-remainder   pic 9(5) value 0.
+
+      *working copy of the last checkpoint read back from the
+      *restart file, laid out the same as restart-rec - given its
+      *own explicit values rather than relying on it being filled
+      *before use, since a restart file that opens clean but turns
+      *out to hold zero records leaves this never actually read into
+       01 ws-last-checkpoint.
+           05 ws-checkpoint-last-num        pic x(3)  value spaces.
+           05 ws-checkpoint-record-count    pic 9(5)  value 0.
+           05 ws-checkpoint-grand-total     pic 9(8)  value 0.
+           05 ws-checkpoint-valid-record-count pic 9(5) value 0.
+           05 ws-checkpoint-total-no-calls  pic 9(5)  value 0.
+           05 ws-checkpoint-month-zero-calls pic 9(5) value 0.
+           05 ws-checkpoint-total-mth-calls pic 9(6) occurs 12 times
+                                                  value 0.
+           05 ws-checkpoint-total-mth-ops   pic 9(6) occurs 12 times
+                                                  value 0.
+           05 ws-checkpoint-zero-calls-month pic 9(5) occurs 12 times
+                                                  value 0.
+           05 ws-checkpoint-total-mth-calls-inbound
+                                            pic 9(6) occurs 12 times
+                                                  value 0.
+           05 ws-checkpoint-total-mth-calls-outbound
+                                            pic 9(6) occurs 12 times
+                                                  value 0.
+           05 ws-checkpoint-total-mth-calls-transfer
+                                            pic 9(6) occurs 12 times
+                                                  value 0.
+
+      *input validation - the current record is checked as it comes
+      *off the calls feed, before it is allowed anywhere near the
+      *monthly totals
+       01 ws-validation.
+           05 ws-valid-record-flag      pic x value 'Y'.
+               88 ws-record-valid                value 'Y'.
+               88 ws-record-invalid               value 'N'.
+           05 ws-dup-found-flag         pic x value 'N'.
+               88 ws-duplicate-found              value 'Y'.
+           05 ws-max-monthly-calls      pic 999 value 500.
+      *wide enough to subscript the seen-operators and exceptions
+      *tables, not just a 2-digit month index like ws-sub
+           05 ws-val-sub                pic 9(5) value 0.
+      *combined calls for the month being looked at - inbound, outbound
+      *and transfer added together, wherever a single monthly figure
+      *is still needed (range checks, totals, the detail line)
+           05 ws-month-call-total       pic 9(4) value 0.
+
+      *service-level thresholds - a valid record's monthly calls are
+      *still checked against an expected band so supervisors can see
+      *who is under- or over-utilized, separate from input validation
+       01 ws-service-thresholds.
+           05 ws-threshold-low          pic 999 value 020.
+           05 ws-threshold-high         pic 999 value 400.
+           05 ws-threshold-reason-code  pic x(4) value spaces.
+
+      *operator numbers seen so far, used to catch duplicates -
+      *sized for the largest roster this report is expected to carry
+       01 ws-seen-operators-table.
+           05 ws-seen-operator-num      pic x(3)
+                occurs 10000 times value spaces.
+           05 ws-seen-operator-count    pic 9(5) value 0.
+      *how many of those actually landed in the table above, capped
+      *at its 10000-entry size - 224-check-duplicate-operator loops
+      *only up to here, not up to the uncapped count above, so a
+      *roster past 10000 operators can't walk off the end of
+      *ws-seen-operator-num
+           05 ws-seen-operator-table-count pic 9(5) value 0.
+
+      *buffered exceptions, printed as their own section of the
+      *report before the monthly totals are trusted
+       01 ws-exceptions-buffer.
+           05 ws-exception-num          pic x(3)
+                occurs 500 times value spaces.
+           05 ws-exception-reason       pic x(30)
+                occurs 500 times value spaces.
+           05 ws-exception-count        pic 9(3) value 0.
+      *counts every exception seen, even past the 500 the buffer can
+      *hold, so 480-print-exceptions can say how many didn't fit
+           05 ws-exception-seen-count   pic 9(5) value 0.
+
+       01 ws-exceptions-heading.
+           05 filler                    pic x(4) value spaces.
+           05 filler                    pic x(27)
+                value "Input Validation Exceptions".
+           05 filler                    pic x(101)
+                value spaces.
+
+       01 ws-no-exceptions-line.
+           05 filler                    pic x(6) value spaces.
+           05 filler                    pic x(26)
+                value "No exceptions on this run.".
+           05 filler                    pic x(100)
+                value spaces.
+
+       01 ws-exception-line.
+           05 filler                    pic x(6) value spaces.
+           05 filler                    pic x(16)
+                value "Operator number ".
+           05 ws-exception-line-num     pic x(3).
+           05 filler                    pic x(3) value " - ".
+           05 ws-exception-line-reason  pic x(30).
+           05 filler                    pic x(74)
+                value spaces.
+
+       01 ws-exception-more-line.
+           05 filler                    pic x(6) value spaces.
+           05 filler                    pic x(8) value "...and ".
+           05 ws-exception-more-count   pic zzz9.
+           05 filler                    pic x(16)
+                value " more not shown.".
+           05 filler                    pic x(98)
+                value spaces.
+
+      *service-threshold exceptions - a valid record whose monthly
+      *calls still fall outside the expected band, buffered for their
+      *own section of the report
+       01 ws-threshold-exceptions-buffer.
+           05 ws-threshold-excp-num     pic x(3)
+                occurs 500 times value spaces.
+           05 ws-threshold-excp-month   pic x(3)
+                occurs 500 times value spaces.
+           05 ws-threshold-excp-calls   pic 999
+                occurs 500 times value zeros.
+           05 ws-threshold-excp-reason  pic x(4)
+                occurs 500 times value spaces.
+           05 ws-threshold-excp-count   pic 9(3) value 0.
+      *counts every threshold exception seen, even past the 500 the
+      *buffer can hold, so 485-print-threshold-exceptions can say how
+      *many didn't fit
+           05 ws-threshold-excp-seen-count  pic 9(5) value 0.
+
+       01 ws-threshold-heading.
+           05 filler                    pic x(4) value spaces.
+           05 filler                    pic x(34)
+                value "Service Threshold Exceptions".
+           05 filler                    pic x(94)
+                value spaces.
+
+       01 ws-no-threshold-line.
+           05 filler                    pic x(6) value spaces.
+           05 filler                    pic x(31)
+                value "No threshold exceptions found.".
+           05 filler                    pic x(95)
+                value spaces.
+
+       01 ws-threshold-line.
+           05 filler                    pic x(6) value spaces.
+           05 filler                    pic x(16)
+                value "Operator number ".
+           05 ws-threshold-line-num     pic x(3).
+           05 filler                    pic x(4) value " in ".
+           05 ws-threshold-line-month   pic x(3).
+           05 filler                    pic x(3) value " - ".
+           05 ws-threshold-line-calls   pic zzz9.
+           05 filler                    pic x(1) value spaces.
+           05 ws-threshold-line-reason  pic x(4).
+           05 filler                    pic x(88)
+                value spaces.
+
+       01 ws-threshold-more-line.
+           05 filler                    pic x(6) value spaces.
+           05 filler                    pic x(8) value "...and ".
+           05 ws-threshold-more-count   pic zzz9.
+           05 filler                    pic x(16)
+                value " more not shown.".
+           05 filler                    pic x(98)
+                value spaces.
+
+      *one entry per valid operator, captured as 300-process-records
+      *goes, so the ranked report variant can print a second pass
+      *sorted by total calls without re-reading the calls feed -
+      *sized for the largest roster this report is expected to carry
+       01 ws-ranking-buffer.
+           05 ws-ranking-count          pic 9(5) value 0.
+           05 ws-ranking-entry
+                occurs 1 to 10000 times
+                depending on ws-ranking-count
+                descending key is ws-ranking-total
+                indexed by ws-rank-idx.
+               10 ws-ranking-num        pic x(3).
+               10 ws-ranking-name       pic x(12).
+               10 ws-ranking-dept       pic x(4).
+               10 ws-ranking-months     pic 999 occurs 12 times.
+               10 ws-ranking-total      pic 9(5).
+               10 ws-ranking-avg        pic 9(5).
+               10 ws-ranking-rem        pic 99v99.
+
+       01 ws-ranking-heading.
+           05 filler                    pic x(4) value spaces.
+           05 filler                    pic x(38)
+                value "Operators Ranked by Total Calls (desc)".
+           05 filler                    pic x(90)
+                value spaces.
+
+       01 ws-ranking-heading-avg.
+           05 filler                    pic x(4) value spaces.
+           05 filler                    pic x(40)
+                value "Operators Ranked by Average Calls (desc)".
+           05 filler                    pic x(88)
+                value spaces.
+
+      *extract row - one per operator per month, pipe-delimited for
+      *spreadsheet/BI import
+       01 ws-extract-line.
+           05 ws-extract-line-num       pic x(3).
+           05 filler                    pic x(1) value "|".
+           05 ws-extract-line-name      pic x(12).
+           05 filler                    pic x(1) value "|".
+           05 ws-extract-line-month     pic x(3).
+           05 filler                    pic x(1) value "|".
+           05 ws-extract-line-calls     pic zzz9.
+           05 filler                    pic x(1) value "|".
+           05 ws-extract-line-inbound   pic zzz9.
+           05 filler                    pic x(1) value "|".
+           05 ws-extract-line-outbound  pic zzz9.
+           05 filler                    pic x(1) value "|".
+           05 ws-extract-line-transfer  pic zzz9.
+           05 filler                    pic x(3)
+               value spaces.
+
+       01 ws-extract-header-line.
+           05 filler                    pic x(38)
+               value "OPERATOR_NUM|OPERATOR_NAME|MONTH|CALLS".
+           05 filler                    pic x(26)
+               value "|INBOUND|OUTBOUND|TRANSFER".
+
       *
        procedure division.
       *
        000-main.
       *
-      *open files
+      *open files - report-file/extract-file are opened further down
+      *by 050-initialize-checkpoint, once it knows whether this run is
+      *fresh (OUTPUT) or resuming a checkpoint (EXTEND, onto whatever
+      *the interrupted run already wrote)
            open input  emp-file,
-                output report-file.
+                       opr-master-file.
+      *
+      *restart/checkpoint - figures out whether this is a fresh run
+      *or a resume, and fast-forwards past already-processed records
+           perform 050-initialize-checkpoint.
       *
       *get the current date & time
            accept ws-name-line-date from date.
            accept ws-name-line-time from time.
       *
-      *output first headings
-           perform 100-print-headings.
+      *a resumed run's report-file/extract-file already carry the
+      *headings/column heading row from the interrupted run - only a
+      *fresh run needs them written
+           if not ws-restart-run
+               perform 100-print-headings
+      *
+      *write the header row for the machine-readable extract
+               write extract-rec from ws-extract-header-line
+           end-if.
       *
       *process input file & output results
            perform 200-read-input-file.
@@ -265,12 +703,148 @@
       *
       *output total lines
            perform 500-print-totals.
+           perform 510-print-ranked-report.
+           perform 520-print-ranked-report-avg.
       *
       *close files
            close emp-file
-                 report-file.
+                 opr-master-file
+                 report-file
+                 extract-file
+                 restart-file.
       *
            stop run.
+      *
+       050-initialize-checkpoint.
+      *a restart file left over from a prior run means this run is
+      *resuming a checkpoint rather than starting from record 1 -
+      *report-file/extract-file are opened EXTEND rather than OUTPUT
+      *on a resume, onto whatever the interrupted run already wrote,
+      *so the footer this run ends up printing stays in step with the
+      *detail/extract rows that are actually on those two files
+           open input restart-file.
+           if ws-restart-file-status = "00"
+               perform until ws-restart-end-of-file
+                   read restart-file
+                       at end
+                           move 'Y'     to ws-restart-eof-flag
+                       not at end
+                           add 1        to ws-restart-recs-read
+                           move restart-rec to ws-last-checkpoint
+                   end-read
+               end-perform
+           end-if.
+           close restart-file.
+
+      *a restart file that opens clean but turns out to hold zero
+      *records - pre-allocated by ops, or a run that abended before
+      *its first checkpoint interval - is not a genuine checkpoint to
+      *resume from, so it's treated the same as no restart file at all
+           if ws-restart-file-status = "00"
+               and ws-restart-recs-read > 0
+               move 'Y'                 to ws-is-restart-run
+               open extend report-file
+               open extend extract-file
+               perform 055-resume-from-checkpoint
+               open extend restart-file
+           else
+               open output restart-file
+               open output report-file
+               open output extract-file
+           end-if.
+      *
+       055-resume-from-checkpoint.
+      *fast-forward the calls feed past the records the prior run
+      *already finished - this also rebuilds the seen-operators table
+      *so duplicate checking still works for what's left to process,
+      *and replays each valid operator into the ranking buffer so the
+      *ranked report variant still covers the whole roster, not just
+      *the records processed after the resume
+           perform varying ws-fast-forward-sub from 1 by 1
+                until ws-fast-forward-sub > ws-checkpoint-record-count
+               perform 200-read-input-file
+               if ws-record-valid
+                   perform 057-replay-ranking-entry
+               end-if
+           end-perform.
+
+      *the last record fast-forwarded over should be the same one
+      *this run was checkpointed against - if it isn't, the feed
+      *handed to this run is not the same one the checkpoint was
+      *taken from and the totals restored below can't be trusted
+           if emp-rec-num not = ws-checkpoint-last-num
+               display "A5CCORPT: CHECKPOINT RESUME POSITION DOES "
+                       "NOT MATCH - RUN ABORTED"
+               display "  EXPECTED OPERATOR " ws-checkpoint-last-num
+                       " FAST-FORWARD LANDED ON " emp-rec-num
+               move 16                  to return-code
+               stop run
+           end-if.
+
+      *restore the in-flight totals from the checkpoint - these are
+      *not rebuilt by the fast-forward above, which only re-reads and
+      *re-validates, it does not re-accumulate into the totals
+           move ws-checkpoint-grand-total
+                                        to ws-grand-total.
+           move ws-checkpoint-valid-record-count
+                                        to ws-valid-record-count.
+           move ws-checkpoint-total-no-calls
+                                        to ws-total-no-calls.
+           move ws-checkpoint-month-zero-calls
+                                        to ws-month-zero-calls.
+           perform varying ws-sub from 1 by 1
+                until ws-sub > ws-number-of-months
+               move ws-checkpoint-total-mth-calls (ws-sub)
+                                        to ws-total-mth-calls (ws-sub)
+               move ws-checkpoint-total-mth-ops (ws-sub)
+                                        to ws-total-mth-ops (ws-sub)
+               move ws-checkpoint-zero-calls-month (ws-sub)
+                                        to ws-zero-calls-month (ws-sub)
+               move ws-checkpoint-total-mth-calls-inbound (ws-sub)
+                                        to ws-total-mth-calls-inbound
+                                           (ws-sub)
+               move ws-checkpoint-total-mth-calls-outbound (ws-sub)
+                                        to ws-total-mth-calls-outbound
+                                           (ws-sub)
+               move ws-checkpoint-total-mth-calls-transfer (ws-sub)
+                                        to ws-total-mth-calls-transfer
+                                           (ws-sub)
+           end-perform.
+      *
+      *this operator's detail line, extract rows and company-wide
+      *totals are already reflected in the files/checkpoint this run
+      *resumed from - only the in-memory ranking entry needs rebuilding,
+      *computed independently of 400-process-table so the company-wide
+      *accumulators restored above don't get added into twice
+       057-replay-ranking-entry.
+           move 0                       to ws-emp-total.
+           move 0                       to ws-non-zero-calls.
+           perform varying ws-sub from 1 by 1
+                until ws-sub > ws-number-of-months
+               move emp-rec-calls-inbound  (ws-sub)
+                                        to ws-month-call-total
+               add  emp-rec-calls-outbound (ws-sub)
+                                        to ws-month-call-total
+               add  emp-rec-calls-transfer (ws-sub)
+                                        to ws-month-call-total
+               move ws-month-call-total
+                   to ws-detail-line-months (ws-sub)
+               add ws-month-call-total  to ws-emp-total
+               if ws-month-call-total > 0
+                   add 1                to ws-non-zero-calls
+               end-if
+               perform 440-check-service-threshold
+           end-perform.
+           if ws-non-zero-calls > 0
+               divide ws-emp-total by ws-non-zero-calls
+                   giving ws-avg-emp
+                   remainder ws-rem-emp
+           else
+               move 0                   to ws-avg-emp
+               move 0                   to ws-rem-emp
+           end-if.
+           perform 250-lookup-operator-master.
+           perform 430-capture-ranking-entry.
       *
        100-print-headings.
       *
@@ -292,90 +866,566 @@
            read emp-file
                  at end move 'y'         to ws-eof-flag
                  not at end
-                    add 1 to ws-number-of-records
+                    if emp-rec-num = ws-trailer-marker-value
+                        perform 230-validate-control-trailer
+                        move 'y'         to ws-eof-flag
+                    else
+                        add 1 to ws-number-of-records
+                        perform 220-validate-input-record
+                    end-if
            end-read.
 
-       300-process-records.
-      * reset totals vertical and horizontal
-           move 0                           to ws-emp-total.
-           move 0                           to ws-non-zero-calls.
-      * TODO: Use Perform Varying to loop through monthly calls
-      *       in each record to calculate the required values
-      *       for each record and accumulate the required data
-      *       for total lines
+       220-validate-input-record.
+      *check the record just read before it is trusted anywhere near
+      *the monthly totals - a non-numeric operator number, a repeat
+      *operator number, or a calls count outside the expected band
+      *gets logged as an exception instead of being processed
+           move 'Y'                    to ws-valid-record-flag.
 
-           perform 400-process-table
-                varying ws-sub from 1 by 1
-                until ws-sub > ws-number-of-months.
+           if emp-rec-num not numeric
+               move 'N'                 to ws-valid-record-flag
+               move "NON-NUMERIC OPERATOR NUMBER"
+                                         to ws-exception-line-reason
+               perform 228-log-exception
+           else
+               perform 224-check-duplicate-operator
+           end-if.
 
-      * TODO: Implement average calculation logic
-      *       as outlined in the requirments
+           perform varying ws-val-sub from 1 by 1
+                until ws-val-sub > ws-number-of-months
+               move emp-rec-calls-inbound (ws-val-sub)
+                                        to ws-month-call-total
+               add emp-rec-calls-outbound (ws-val-sub)
+                                        to ws-month-call-total
+               add emp-rec-calls-transfer (ws-val-sub)
+                                        to ws-month-call-total
+               add ws-month-call-total to ws-raw-grand-total
+               if ws-month-call-total > ws-max-monthly-calls
+                   move 'N'             to ws-valid-record-flag
+                   move "MONTHLY CALLS COUNT OUT OF RANGE"
+                                         to ws-exception-line-reason
+                   perform 228-log-exception
+               end-if
+           end-perform.
+
+      *remember this operator number (valid or not) so a later
+      *repeat of it is still caught as a duplicate
+           add 1                       to ws-seen-operator-count.
+           if ws-seen-operator-count <= 10000
+               add 1                    to ws-seen-operator-table-count
+               move emp-rec-num
+                   to ws-seen-operator-num
+                       (ws-seen-operator-table-count)
+           end-if.
+
+       224-check-duplicate-operator.
+           move 'N'                    to ws-dup-found-flag.
+           perform varying ws-val-sub from 1 by 1
+                until ws-val-sub > ws-seen-operator-table-count
+               if emp-rec-num = ws-seen-operator-num (ws-val-sub)
+                   move 'Y'             to ws-dup-found-flag
+               end-if
+           end-perform.
+           if ws-duplicate-found
+               move 'N'                 to ws-valid-record-flag
+               move "DUPLICATE OPERATOR NUMBER"
+                                         to ws-exception-line-reason
+               perform 228-log-exception
+           end-if.
+
+       228-log-exception.
+           add 1                        to ws-exception-seen-count.
+           if ws-exception-count < 500
+               add 1                    to ws-exception-count
+               move emp-rec-num
+                   to ws-exception-num (ws-exception-count)
+               move ws-exception-line-reason
+                   to ws-exception-reason (ws-exception-count)
+           end-if.
+
+       230-validate-control-trailer.
+      *the extract job appends a trailer with the record count and a
+      *hash total of calls it wrote - reconciling it here catches a
+      *feed truncated in transmission instead of letting a partial
+      *roster go out as this month's numbers. Checked against
+      *ws-raw-grand-total, not ws-grand-total - the trailer covers
+      *every record the extract job wrote, valid or not, while
+      *ws-grand-total only picks up records that passed validation,
+      *so a feed with nothing wrong but a flagged exception must
+      *still reconcile clean here
+           if emp-trailer-record-count not = ws-number-of-records
+               or emp-trailer-hash-total not = ws-raw-grand-total
+               display "A5CCORPT: INFILE CONTROL TOTALS DO NOT "
+                       "RECONCILE - RUN ABORTED"
+               display "  RECORD COUNT - EXPECTED "
+                       ws-number-of-records " TRAILER SAYS "
+                       emp-trailer-record-count
+               display "  HASH TOTAL   - EXPECTED "
+                       ws-raw-grand-total " TRAILER SAYS "
+                       emp-trailer-hash-total
+               move 16                  to return-code
+               stop run
+           end-if.
+
+       250-lookup-operator-master.
+      *resolve the operator's name & department from the operator
+      *master file using the operator number off the calls feed -
+      *an unknown operator number doesn't stop the run, it just
+      *prints blank/unknown so it still shows up for follow-up
+           move "UNKNOWN"              to ws-opr-name.
+           move spaces                 to ws-opr-dept.
+           move emp-rec-num            to opr-rec-num.
+           read opr-master-file
+                key is opr-rec-num
+                invalid key
+                   move "UNKNOWN"      to ws-opr-name
+                   move spaces         to ws-opr-dept
+                not invalid key
+                   move opr-rec-name   to ws-opr-name
+                   move opr-rec-dept   to ws-opr-dept
+           end-read.
+
+      *one breakdown line per call type underneath the operator's
+      *combined detail line - same month columns as ws-detail-line,
+      *total/avg use the same non-zero-month denominator as the
+      *combined figure so the three lines foot to the one above them
+       410-print-type-detail-lines.
+           move "Inbound"              to ws-type-detail-line-label.
+           perform 420-fill-inbound-month
+               varying ws-sub from 1 by 1
+               until ws-sub > ws-number-of-months.
+           move ws-emp-total-inbound   to ws-type-detail-line-total.
            if ws-non-zero-calls > 0
-                divide ws-emp-total by ws-non-zero-calls
-                giving ws-avg-emp
-                remainder ws-rem-emp
+               divide ws-emp-total-inbound by ws-non-zero-calls
+                   giving ws-type-detail-line-avg
+           else
+               move 0                  to ws-type-detail-line-avg
+           end-if.
+           write report-line from ws-type-detail-line.
 
+           move "Outbound"             to ws-type-detail-line-label.
+           perform 424-fill-outbound-month
+               varying ws-sub from 1 by 1
+               until ws-sub > ws-number-of-months.
+           move ws-emp-total-outbound  to ws-type-detail-line-total.
+           if ws-non-zero-calls > 0
+               divide ws-emp-total-outbound by ws-non-zero-calls
+                   giving ws-type-detail-line-avg
            else
-                add 1                  to ws-total-no-calls
-                move "ZERO"            to ws-detail-line-avg-text
-                move 0                 to ws-detail-line-rem
+               move 0                  to ws-type-detail-line-avg
            end-if.
+           write report-line from ws-type-detail-line.
 
+           move "Transfer"             to ws-type-detail-line-label.
+           perform 428-fill-transfer-month
+               varying ws-sub from 1 by 1
+               until ws-sub > ws-number-of-months.
+           move ws-emp-total-transfer  to ws-type-detail-line-total.
+           if ws-non-zero-calls > 0
+               divide ws-emp-total-transfer by ws-non-zero-calls
+                   giving ws-type-detail-line-avg
+           else
+               move 0                  to ws-type-detail-line-avg
+           end-if.
+           write report-line from ws-type-detail-line.
 
+       420-fill-inbound-month.
+           move emp-rec-calls-inbound (ws-sub)
+               to ws-type-detail-line-months (ws-sub).
 
-      * TODO: Move required data to detail line for output
-      *
-           move emp-rec-num            to ws-detail-line-num.
-           move emp-rec-name           to ws-detail-line-name.
-           move ws-emp-total           to ws-detail-line-total.
-           move ws-avg-emp             to ws-detail-line-avg.
-           move ws-rem-emp             to ws-detail-line-rem.
+       424-fill-outbound-month.
+           move emp-rec-calls-outbound (ws-sub)
+               to ws-type-detail-line-months (ws-sub).
 
+       428-fill-transfer-month.
+           move emp-rec-calls-transfer (ws-sub)
+               to ws-type-detail-line-months (ws-sub).
+
+      *one entry per valid operator, so 510-print-ranked-report can
+      *sort and print a ranked variant without rereading the feed
+       430-capture-ranking-entry.
+           if ws-ranking-count < 10000
+               add 1                        to ws-ranking-count
+               move emp-rec-num             to
+                   ws-ranking-num (ws-ranking-count)
+               move ws-opr-name             to
+                   ws-ranking-name (ws-ranking-count)
+               move ws-opr-dept             to
+                   ws-ranking-dept (ws-ranking-count)
+               move ws-emp-total            to
+                   ws-ranking-total (ws-ranking-count)
+               move ws-avg-emp              to
+                   ws-ranking-avg (ws-ranking-count)
+               move ws-rem-emp              to
+                   ws-ranking-rem (ws-ranking-count)
+               perform 435-copy-ranking-month
+                    varying ws-sub from 1 by 1
+                    until ws-sub > ws-number-of-months
+           end-if.
+
+       435-copy-ranking-month.
+           move ws-detail-line-months (ws-sub)
+               to ws-ranking-months (ws-ranking-count, ws-sub).
+
+       300-process-records.
+      * reset totals vertical and horizontal
+           move 0                           to ws-emp-total.
+           move 0                           to ws-non-zero-calls.
+           move 0                           to ws-emp-total-inbound.
+           move 0                           to ws-emp-total-outbound.
+           move 0                           to ws-emp-total-transfer.
+
+      *an exception-flagged record is skipped here entirely - it
+      *never reaches the monthly totals and never prints a detail
+      *line, it only shows up in the exceptions section
+           if ws-record-valid
+               add 1                    to ws-valid-record-count
+               perform 250-lookup-operator-master
+
+               perform 400-process-table
+                    varying ws-sub from 1 by 1
+                    until ws-sub > ws-number-of-months
+
+               if ws-non-zero-calls > 0
+                    divide ws-emp-total by ws-non-zero-calls
+                    giving ws-avg-emp
+                    remainder ws-rem-emp
+               else
+                    add 1                  to ws-total-no-calls
+                    move "ZERO"            to ws-detail-line-avg-text
+                    move 0                 to ws-detail-line-rem
+               end-if
+
+               move spaces                 to ws-detail-line-rank-text
+               move emp-rec-num            to ws-detail-line-num
+               move ws-opr-name            to ws-detail-line-name
+               move ws-opr-dept            to ws-detail-line-dept
+               move ws-emp-total           to ws-detail-line-total
+               move ws-avg-emp             to ws-detail-line-avg
+               move ws-rem-emp             to ws-detail-line-rem
 
-      *
       * print detail line
-           write report-line from ws-detail-line.
-           write report-line from ws-blank-line.
-      *
-      * TODO: reset fields for next record
+               write report-line from ws-detail-line
+
+      *one breakdown line per call type underneath the operator's
+      *combined total, so the mix is visible without a separate report
+               perform 410-print-type-detail-lines
+
+               write report-line from ws-blank-line
+
+      *captured for the ranked report variant printed at the end of
+      *the run, once every operator's total is known
+               perform 430-capture-ranking-entry
+           end-if.
+
+      * reset fields for next record
            move 0                      to ws-emp-total.
            move 0                      to ws-non-zero-month-count.
            move 0                      to ws-avg-emp.
            move 0                      to ws-rem-emp.
 
+      *write a checkpoint every N records so a large roster never
+      *has to be reprocessed from record 1 after an abend
+           divide ws-number-of-records by ws-checkpoint-interval
+               giving ws-checkpoint-quotient
+               remainder ws-checkpoint-remainder.
+           if ws-checkpoint-remainder = 0
+               perform 600-write-checkpoint
+           end-if.
 
       *
       * read next record (if any)
            perform 200-read-input-file.
 
+       600-write-checkpoint.
+           move emp-rec-num            to restart-last-num.
+           move ws-number-of-records   to restart-record-count.
+           move ws-grand-total         to restart-grand-total.
+           move ws-valid-record-count  to restart-valid-record-count.
+           move ws-total-no-calls      to restart-total-no-calls.
+           move ws-month-zero-calls    to restart-month-zero-calls.
+           perform varying ws-sub from 1 by 1
+                until ws-sub > ws-number-of-months
+               move ws-total-mth-calls (ws-sub)
+                   to restart-total-mth-calls (ws-sub)
+               move ws-total-mth-ops (ws-sub)
+                   to restart-total-mth-ops (ws-sub)
+               move ws-zero-calls-month (ws-sub)
+                   to restart-zero-calls-month (ws-sub)
+               move ws-total-mth-calls-inbound (ws-sub)
+                   to restart-total-mth-calls-inbound (ws-sub)
+               move ws-total-mth-calls-outbound (ws-sub)
+                   to restart-total-mth-calls-outbound (ws-sub)
+               move ws-total-mth-calls-transfer (ws-sub)
+                   to restart-total-mth-calls-transfer (ws-sub)
+           end-perform.
+           write restart-rec.
+
       * for the last three total lines
        400-process-table.
-           move emp-rec-calls               (ws-sub)
+      *combined figure for the month - the detail line, the monthly
+      *totals/averages and the threshold check all still care about
+      *the three call types added together, not just one of them
+           move emp-rec-calls-inbound  (ws-sub) to ws-month-call-total.
+           add  emp-rec-calls-outbound (ws-sub) to ws-month-call-total.
+           add  emp-rec-calls-transfer (ws-sub) to ws-month-call-total.
+
+           move ws-month-call-total
                 to ws-detail-line-months    (ws-sub).
 
-           add emp-rec-calls (ws-sub)       to ws-emp-total.
-           add emp-rec-calls (ws-sub)       to ws-grand-total.
-           if emp-rec-calls (ws-sub) > 0 then
+           add ws-month-call-total          to ws-emp-total.
+           add ws-month-call-total          to ws-grand-total.
+           add emp-rec-calls-inbound  (ws-sub) to ws-emp-total-inbound.
+           add emp-rec-calls-outbound (ws-sub)
+               to ws-emp-total-outbound.
+           add emp-rec-calls-transfer (ws-sub)
+               to ws-emp-total-transfer.
+
+           if ws-month-call-total > 0 then
                 add 1                   to ws-non-zero-calls
-                add emp-rec-calls (ws-sub)
+                add ws-month-call-total
                     to ws-total-mth-calls (ws-sub)
                 add 1                   to ws-total-mth-ops (ws-sub)
            else
                 add 1 to ws-zero-calls-month (ws-sub)
            end-if.
+           add emp-rec-calls-inbound  (ws-sub)
+               to ws-total-mth-calls-inbound   (ws-sub).
+           add emp-rec-calls-outbound (ws-sub)
+               to ws-total-mth-calls-outbound  (ws-sub).
+           add emp-rec-calls-transfer (ws-sub)
+               to ws-total-mth-calls-transfer  (ws-sub).
       *add input-line value to total employee calls and
       *total overall calls.
 
+      *one extract row per operator per month, alongside the
+      *printed detail line
+           move emp-rec-num            to ws-extract-line-num.
+           move ws-opr-name             to ws-extract-line-name.
+           move ws-month-literals (ws-sub)
+                                        to ws-extract-line-month.
+           move ws-month-call-total    to ws-extract-line-calls.
+           move emp-rec-calls-inbound  (ws-sub)
+                                        to ws-extract-line-inbound.
+           move emp-rec-calls-outbound (ws-sub)
+                                        to ws-extract-line-outbound.
+           move emp-rec-calls-transfer (ws-sub)
+                                        to ws-extract-line-transfer.
+           write extract-rec from ws-extract-line.
+
+           perform 440-check-service-threshold.
+
+      *a valid record can still fall outside the expected monthly
+      *service band - checked separately from input validation, and
+      *from both the normal per-record pass (400-process-table) and
+      *the checkpoint-resume replay (057-replay-ranking-entry), so a
+      *resumed run's threshold exceptions section covers the whole
+      *roster and not just the operators processed after the resume.
+      *a month with no calls at all is already its own tracked case
+      *(ws-zero-calls-month) rather than a LOW exception - it covers
+      *things like a new hire's pre-employment months, not a
+      *service-level problem. Expects ws-month-call-total and ws-sub
+      *already set for the month being checked.
+       440-check-service-threshold.
+           if ws-month-call-total > 0
+               and ws-month-call-total < ws-threshold-low
+               move "LOW"                  to ws-threshold-reason-code
+               perform 486-log-threshold-exception
+           else
+               if ws-month-call-total > ws-threshold-high
+                   move "HIGH"              to ws-threshold-reason-code
+                   perform 486-log-threshold-exception
+               end-if
+           end-if.
+
+       480-print-exceptions.
+      *a distinct section, printed before the monthly totals, so a
+      *bad record shows up on its own instead of quietly skewing
+      *the numbers management sees
+           write report-line from ws-exceptions-heading.
+           write report-line from ws-blank-line.
+
+           if ws-exception-count = 0
+               write report-line from ws-no-exceptions-line
+               write report-line from ws-blank-line
+           else
+               perform varying ws-val-sub from 1 by 1
+                    until ws-val-sub > ws-exception-count
+                   move ws-exception-num (ws-val-sub)
+                       to ws-exception-line-num
+                   move ws-exception-reason (ws-val-sub)
+                       to ws-exception-line-reason
+                   write report-line from ws-exception-line
+                   write report-line from ws-blank-line
+               end-perform
+           end-if.
+
+      *the buffer only holds 500 - say so rather than let the cap
+      *quietly under-report a badly-corrupted or oversized feed
+           if ws-exception-seen-count > 500
+               subtract 500 from ws-exception-seen-count
+                   giving ws-exception-more-count
+               write report-line from ws-exception-more-line
+               write report-line from ws-blank-line
+           end-if.
+
+           write report-line from ws-blank-line.
+
+       485-print-threshold-exceptions.
+      *a valid operator can still be running hot or cold against the
+      *expected monthly band - its own section, separate from the
+      *input-validation exceptions above
+           write report-line from ws-threshold-heading.
+           write report-line from ws-blank-line.
+
+           if ws-threshold-excp-count = 0
+               write report-line from ws-no-threshold-line
+               write report-line from ws-blank-line
+           else
+               perform varying ws-val-sub from 1 by 1
+                    until ws-val-sub > ws-threshold-excp-count
+                   move ws-threshold-excp-num   (ws-val-sub)
+                       to ws-threshold-line-num
+                   move ws-threshold-excp-month (ws-val-sub)
+                       to ws-threshold-line-month
+                   move ws-threshold-excp-calls (ws-val-sub)
+                       to ws-threshold-line-calls
+                   move ws-threshold-excp-reason (ws-val-sub)
+                       to ws-threshold-line-reason
+                   write report-line from ws-threshold-line
+                   write report-line from ws-blank-line
+               end-perform
+           end-if.
+
+      *the buffer only holds 500 - say so rather than let the cap
+      *quietly under-report a badly-corrupted or oversized feed
+           if ws-threshold-excp-seen-count > 500
+               subtract 500 from ws-threshold-excp-seen-count
+                   giving ws-threshold-more-count
+               write report-line from ws-threshold-more-line
+               write report-line from ws-blank-line
+           end-if.
+
+           write report-line from ws-blank-line.
+
+       486-log-threshold-exception.
+           add 1                        to ws-threshold-excp-seen-count.
+           if ws-threshold-excp-count < 500
+               add 1                    to ws-threshold-excp-count
+               move emp-rec-num
+                 to ws-threshold-excp-num (ws-threshold-excp-count)
+               move ws-month-literals (ws-sub)
+                 to ws-threshold-excp-month (ws-threshold-excp-count)
+               move ws-month-call-total
+                 to ws-threshold-excp-calls (ws-threshold-excp-count)
+               move ws-threshold-reason-code
+                 to ws-threshold-excp-reason (ws-threshold-excp-count)
+           end-if.
+
+      *company-wide monthly Totals line, broken down by call type -
+      *same month columns and denominator as ws-month-totals-line so
+      *the three rows foot back up to the combined figure above them
+       490-print-type-totals-lines.
+           move "Totals-Inbound"       to ws-type-monthly-line-label.
+           perform varying ws-sub from 1 by 1
+                until ws-sub > ws-number-of-months
+               move ws-total-mth-calls-inbound (ws-sub)
+                   to ws-type-monthly-line-count (ws-sub)
+           end-perform.
+           write report-line from ws-type-monthly-line.
+           write report-line from ws-blank-line.
+
+           move "Totals-Outbound"      to ws-type-monthly-line-label.
+           perform varying ws-sub from 1 by 1
+                until ws-sub > ws-number-of-months
+               move ws-total-mth-calls-outbound (ws-sub)
+                   to ws-type-monthly-line-count (ws-sub)
+           end-perform.
+           write report-line from ws-type-monthly-line.
+           write report-line from ws-blank-line.
+
+           move "Totals-Transfer"      to ws-type-monthly-line-label.
+           perform varying ws-sub from 1 by 1
+                until ws-sub > ws-number-of-months
+               move ws-total-mth-calls-transfer (ws-sub)
+                   to ws-type-monthly-line-count (ws-sub)
+           end-perform.
+           write report-line from ws-type-monthly-line.
+           write report-line from ws-blank-line.
+
+      *same as 490 above but under the combined Averages line
+       495-print-type-averages-lines.
+           move "Averages-Inbound"     to ws-type-monthly-line-label.
+           perform varying ws-sub from 1 by 1
+                until ws-sub > ws-number-of-months
+               move ws-avg-mth-calls-inbound (ws-sub)
+                   to ws-type-monthly-line-count (ws-sub)
+           end-perform.
+           write report-line from ws-type-monthly-line.
+           write report-line from ws-blank-line.
+
+           move "Averages-Outbound"    to ws-type-monthly-line-label.
+           perform varying ws-sub from 1 by 1
+                until ws-sub > ws-number-of-months
+               move ws-avg-mth-calls-outbound (ws-sub)
+                   to ws-type-monthly-line-count (ws-sub)
+           end-perform.
+           write report-line from ws-type-monthly-line.
+           write report-line from ws-blank-line.
+
+           move "Averages-Transfer"    to ws-type-monthly-line-label.
+           perform varying ws-sub from 1 by 1
+                until ws-sub > ws-number-of-months
+               move ws-avg-mth-calls-transfer (ws-sub)
+                   to ws-type-monthly-line-count (ws-sub)
+           end-perform.
+           write report-line from ws-type-monthly-line.
+           write report-line from ws-blank-line.
+
        500-print-totals.
       *
-      * TODO: Move required data to total lines for output
-      *
+           perform 480-print-exceptions.
+           perform 485-print-threshold-exceptions.
 
            perform varying ws-sub from 1 by 1
                 until ws-sub > ws-number-of-months
-                if ws-zero-calls-month (ws-sub) = ws-number-of-records
+                if ws-zero-calls-month (ws-sub) = ws-valid-record-count
                     add 1 to ws-month-zero-calls
                 end-if
+
+                move ws-total-mth-ops (ws-sub)
+                    to ws-monthly-operators (ws-sub)
+                move ws-total-mth-calls (ws-sub)
+                    to ws-monthly-totals (ws-sub)
+
+                if ws-total-mth-ops (ws-sub) > 0
+                    divide ws-total-mth-calls (ws-sub)
+                        by ws-total-mth-ops (ws-sub)
+                        giving ws-avg-mth-calls (ws-sub)
+                else
+                    move 0 to ws-avg-mth-calls (ws-sub)
+                end-if
+                move ws-avg-mth-calls (ws-sub)
+                    to ws-monthly-averages (ws-sub)
+
+      *same denominator as the combined average above - operators
+      *with any calls that month - so the three type averages foot
+      *back up to it
+                if ws-total-mth-ops (ws-sub) > 0
+                    divide ws-total-mth-calls-inbound (ws-sub)
+                        by ws-total-mth-ops (ws-sub)
+                        giving ws-avg-mth-calls-inbound (ws-sub)
+                    divide ws-total-mth-calls-outbound (ws-sub)
+                        by ws-total-mth-ops (ws-sub)
+                        giving ws-avg-mth-calls-outbound (ws-sub)
+                    divide ws-total-mth-calls-transfer (ws-sub)
+                        by ws-total-mth-ops (ws-sub)
+                        giving ws-avg-mth-calls-transfer (ws-sub)
+                else
+                    move 0 to ws-avg-mth-calls-inbound (ws-sub)
+                    move 0 to ws-avg-mth-calls-outbound (ws-sub)
+                    move 0 to ws-avg-mth-calls-transfer (ws-sub)
+                end-if
            end-perform.
 
            move ws-total-no-calls      to ws-total-line-no-calls.
@@ -389,8 +1439,10 @@
            write report-line from ws-blank-line.
            write report-line from ws-month-totals-line.
            write report-line from ws-blank-line.
+           perform 490-print-type-totals-lines.
            write report-line from ws-month-averages-line.
            write report-line from ws-blank-line.
+           perform 495-print-type-averages-lines.
            write report-line from ws-blank-line.
            write report-line from ws-total-line1.
            write report-line from ws-blank-line.
@@ -398,5 +1450,87 @@
            write report-line from ws-blank-line.
            write report-line from ws-total-line3.
            write report-line from ws-blank-line.
+
+      *ranked variant of the report - every captured operator, sorted
+      *highest total calls first, reusing ws-detail-line with the rank
+      *number filled in instead of left blank
+       510-print-ranked-report.
+           sort ws-ranking-entry
+                descending ws-ranking-total.
+
+           write report-line from ws-blank-line.
+           write report-line from ws-ranking-heading.
+           write report-line from ws-blank-line.
+           write report-line from ws-heading-line1.
+           write report-line from ws-blank-line.
+           write report-line from ws-heading-line2.
+           write report-line from ws-blank-line.
+
+           perform varying ws-rank-idx from 1 by 1
+                until ws-rank-idx > ws-ranking-count
+               move ws-rank-idx             to ws-detail-line-rank
+               move ws-ranking-num (ws-rank-idx)
+                                             to ws-detail-line-num
+               move ws-ranking-name (ws-rank-idx)
+                                             to ws-detail-line-name
+               move ws-ranking-dept (ws-rank-idx)
+                                             to ws-detail-line-dept
+               move ws-ranking-total (ws-rank-idx)
+                                             to ws-detail-line-total
+               move ws-ranking-avg (ws-rank-idx)
+                                             to ws-detail-line-avg
+               move ws-ranking-rem (ws-rank-idx)
+                                             to ws-detail-line-rem
+               perform 515-copy-ranked-month
+                    varying ws-sub from 1 by 1
+                    until ws-sub > ws-number-of-months
+               write report-line from ws-detail-line
+               write report-line from ws-blank-line
+           end-perform.
+
+       515-copy-ranked-month.
+           move ws-ranking-months (ws-rank-idx, ws-sub)
+               to ws-detail-line-months (ws-sub).
+
+      *second ranked variant - same captured operators, this time
+      *sorted highest average calls first. ws-ranking-avg is its own
+      *key (total divided by an operator-varying count of active
+      *months, not a fixed denominator), so it can order operators
+      *differently than the by-total pass above, and supervisors want
+      *both a by-total and by-average ranking - this re-sorts the
+      *same table rather than keeping a second copy of it
+       520-print-ranked-report-avg.
+           sort ws-ranking-entry
+                descending ws-ranking-avg.
+
+           write report-line from ws-blank-line.
+           write report-line from ws-ranking-heading-avg.
+           write report-line from ws-blank-line.
+           write report-line from ws-heading-line1.
+           write report-line from ws-blank-line.
+           write report-line from ws-heading-line2.
+           write report-line from ws-blank-line.
+
+           perform varying ws-rank-idx from 1 by 1
+                until ws-rank-idx > ws-ranking-count
+               move ws-rank-idx             to ws-detail-line-rank
+               move ws-ranking-num (ws-rank-idx)
+                                             to ws-detail-line-num
+               move ws-ranking-name (ws-rank-idx)
+                                             to ws-detail-line-name
+               move ws-ranking-dept (ws-rank-idx)
+                                             to ws-detail-line-dept
+               move ws-ranking-total (ws-rank-idx)
+                                             to ws-detail-line-total
+               move ws-ranking-avg (ws-rank-idx)
+                                             to ws-detail-line-avg
+               move ws-ranking-rem (ws-rank-idx)
+                                             to ws-detail-line-rem
+               perform 515-copy-ranked-month
+                    varying ws-sub from 1 by 1
+                    until ws-sub > ws-number-of-months
+               write report-line from ws-detail-line
+               write report-line from ws-blank-line
+           end-perform.
       *
        end program A5CCORPT.
\ No newline at end of file
