@@ -0,0 +1,23 @@
+//A5CCGDG  JOB (ACCTNO),'DEFINE CCVOL GDGS',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*
+//*--------------------------------------------------------------*
+//* ONE-TIME SETUP - DEFINE THE GENERATION DATA GROUPS THAT       *
+//* A5CCRUN ROLLS THE CALL CENTRE VOLUMES INPUT AND REPORT INTO.  *
+//* RUN ONCE BEFORE THE FIRST A5CCRUN CYCLE - NOT PART OF THE     *
+//* RECURRING MONTHLY STREAM.                                     *
+//*--------------------------------------------------------------*
+//*
+//STEP010  EXEC PGM=IDCAMS
+//SYSPRINT DD   SYSOUT=*
+//SYSIN    DD   *
+  DEFINE GDG (NAME(PROD.CCVOL.INFILE)   -
+              LIMIT(12)                 -
+              NOEMPTY                   -
+              SCRATCH)
+  DEFINE GDG (NAME(PROD.CCVOL.RPTFILE)  -
+              LIMIT(12)                 -
+              NOEMPTY                   -
+              SCRATCH)
+/*
+//
