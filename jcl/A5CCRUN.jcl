@@ -0,0 +1,90 @@
+//A5CCRUN  JOB (ACCTNO),'CALL CENTRE VOLUMES',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*
+//*--------------------------------------------------------------*
+//* MONTHLY CALL CENTRE VOLUMES RUN.                              *
+//*                                                                *
+//* STEP001 - PROBE WHETHER A RESTART FILE IS STILL CATALOGUED     *
+//*           FROM A PRIOR RUN THAT ABENDED PARTWAY THROUGH. RC 0   *
+//*           MEANS THERE IS A CHECKPOINT TO RESUME FROM; RC 4      *
+//*           MEANS THIS IS A FRESH MONTHLY RUN.                    *
+//* STEP005 - (FRESH RUN ONLY) CLEAR OUT LAST MONTH'S EXTRACT SO    *
+//*           A5CCORPT CAN CREATE THIS MONTH'S COPY FRESH.          *
+//* STEP010 - (FRESH RUN ONLY) ROLL THE INCOMING CALLS FEED INTO    *
+//*           THE NEXT INFILE GENERATION SO EVERY MONTH'S INPUT IS  *
+//*           RETAINED.                                             *
+//* STEP020 - (FRESH RUN) RUN A5CCORPT AGAINST THE NEW INFILE        *
+//*           GENERATION, WRITING A NEW RPTFILE/EXTRACT GENERATION   *
+//*           FROM SCRATCH.                                          *
+//* STEP025 - (RESUME RUN) RUN A5CCORPT AGAINST THE SAME INFILE,     *
+//*           RPTFILE AND EXTRACT THE ABENDED RUN WAS USING,         *
+//*           EXTENDING THEM FROM THE LAST CHECKPOINT INSTEAD OF     *
+//*           REPROCESSING THE MONTH FROM RECORD ONE.                *
+//* STEP030 - ONLY IF A5CCORPT ENDED CLEAN (RC 0) - SCRATCH THE      *
+//*           RESTART FILE SO THE NEXT RUN STARTS FRESH RATHER       *
+//*           THAN TRYING TO RESUME A RUN THAT ALREADY FINISHED.     *
+//*           SKIPPED ON A NON-ZERO RC (INCLUDES THE RC 16 A5CCORPT  *
+//*           SETS WHEN THE INFILE TRAILER TOTALS DON'T RECONCILE)   *
+//*           SO A GENUINE ABEND LEAVES THE CHECKPOINT IN PLACE FOR  *
+//*           THE NEXT SUBMIT TO RESUME FROM.                        *
+//*--------------------------------------------------------------*
+//*
+//STEP001  EXEC PGM=IDCAMS
+//SYSPRINT DD   SYSOUT=*
+//SYSIN    DD   *
+  LISTCAT ENTRIES('PROD.CCVOL.RESTART')
+/*
+//*
+//         IF (STEP001.RC = 0) THEN
+//*
+//STEP025  EXEC PGM=A5CCORPT
+//INFILE   DD   DSN=PROD.CCVOL.INFILE(0),DISP=SHR
+//OPRMAST  DD   DSN=PROD.CCVOL.OPRMAST,DISP=SHR
+//RPTFILE  DD   DSN=PROD.CCVOL.RPTFILE(0),
+//             DISP=(MOD,CATLG,CATLG)
+//EXTRACT  DD   DSN=PROD.CCVOL.EXTRACT,
+//             DISP=(MOD,CATLG,CATLG)
+//RESTART  DD   DSN=PROD.CCVOL.RESTART,
+//             DISP=(MOD,CATLG,CATLG)
+//SYSOUT   DD   SYSOUT=*
+//*
+//         ELSE
+//*
+//STEP005  EXEC PGM=IDCAMS
+//SYSPRINT DD   SYSOUT=*
+//SYSIN    DD   *
+  DELETE PROD.CCVOL.EXTRACT
+  SET MAXCC = 0
+/*
+//*
+//STEP010  EXEC PGM=IEBGENER
+//SYSPRINT DD   SYSOUT=*
+//SYSUT1   DD   DSN=PROD.CCVOL.RECEIVED.INFILE,DISP=SHR
+//SYSUT2   DD   DSN=PROD.CCVOL.INFILE(+1),
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=111,BLKSIZE=0)
+//SYSIN    DD   DUMMY
+//*
+//STEP020  EXEC PGM=A5CCORPT
+//INFILE   DD   DSN=PROD.CCVOL.INFILE(+1),DISP=SHR
+//OPRMAST  DD   DSN=PROD.CCVOL.OPRMAST,DISP=SHR
+//RPTFILE  DD   DSN=PROD.CCVOL.RPTFILE(+1),
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(10,10),RLSE),
+//             DCB=(RECFM=FB,LRECL=132,BLKSIZE=0)
+//EXTRACT  DD   DSN=PROD.CCVOL.EXTRACT,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(10,10),RLSE),
+//             DCB=(RECFM=FB,LRECL=64,BLKSIZE=0)
+//RESTART  DD   DSN=PROD.CCVOL.RESTART,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(CYL,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=451,BLKSIZE=0)
+//SYSOUT   DD   SYSOUT=*
+//*
+//         ENDIF
+//*
+//STEP030  EXEC PGM=IEFBR14,COND=((0,NE,STEP020),(0,NE,STEP025))
+//RESTART  DD   DSN=PROD.CCVOL.RESTART,DISP=(OLD,DELETE)
+//
